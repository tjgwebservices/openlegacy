@@ -0,0 +1,14 @@
+000010*----------------------------------------------------------------
+000020* CHMSTR - CHILD-MASTER RECORD LAYOUT
+000030*
+000040* ONE ROW PER PARENT/CHILD-NUMBER PAIR.  HOLDS THE CURRENT,
+000050* DURABLE CHILD SEQUENCE COUNT FOR THAT PARENT SO IT DOES NOT
+000060* HAVE TO BE CARRIED IN LINKAGE BY EVERY CALLER.
+000070*----------------------------------------------------------------
+000080 01  CHILD-MASTER-RECORD.
+000090     05  CM-KEY.
+000100         10  CM-PARENT-ID            PIC X(06).
+000110         10  CM-CHILD-NUMBER         PIC 9(02).
+000120     05  CM-CHILD-COUNT              PIC 9(02).
+000130     05  CM-LAST-UPDATE-DATE         PIC X(08).
+000140     05  CM-LAST-UPDATE-TIME         PIC X(06).
