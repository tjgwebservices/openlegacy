@@ -0,0 +1,15 @@
+000010*----------------------------------------------------------------
+000020* PARMST - PARENT-MASTER RECORD LAYOUT
+000030*
+000040* PM-CHILD-TABLE CARRIES THE CHILD NUMBER/STEP PAIRS THIS
+000050* PARENT SPAWNS TONIGHT, ONE ENTRY PER CHILD NUMBER.
+000060*----------------------------------------------------------------
+000070 01  PARENT-MASTER-RECORD.
+000080     05  PM-PARENT-ID                PIC X(06).
+000090     05  PM-PARENT-NAME              PIC X(20).
+000100     05  PM-CHILD-ENTRY-COUNT        PIC 9(02) BINARY.
+000110     05  PM-CHILD-TABLE OCCURS 1 TO 20 TIMES
+000120             DEPENDING ON PM-CHILD-ENTRY-COUNT
+000130             INDEXED BY PM-CHILD-IDX.
+000140         10  PM-CHILD-NUMBER          PIC 9(02).
+000150         10  PM-CHILD-STEP            PIC 9(02).
