@@ -0,0 +1,12 @@
+000010*----------------------------------------------------------------
+000020* AUDCBL - AUDIT TRAIL RECORD FOR CHILD COUNT CHANGES MADE BY
+000030*          ROICBL2
+000040*----------------------------------------------------------------
+000050 01  AUDIT-RECORD.
+000060     05  AUD-PARENT-ID               PIC X(06).
+000070     05  AUD-CHILD-NUMBER            PIC 9(02).
+000080     05  AUD-OLD-CHILD2              PIC 9(02).
+000090     05  AUD-NEW-CHILD2              PIC 9(02).
+000100     05  AUD-CALLING-JOB             PIC X(08).
+000110     05  AUD-AUDIT-DATE              PIC X(08).
+000120     05  AUD-AUDIT-TIME              PIC X(06).
