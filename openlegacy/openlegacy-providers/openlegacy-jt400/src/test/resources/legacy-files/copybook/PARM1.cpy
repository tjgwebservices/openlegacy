@@ -0,0 +1,32 @@
+000010*----------------------------------------------------------------
+000020* PARM1 - CALL PARAMETER BLOCK FOR ROICBL2
+000030*
+000040* SHARED BY ROICBL2'S LINKAGE SECTION AND BY ANY CALLER'S
+000050* WORKING-STORAGE SO THE TWO NEVER DRIFT OUT OF STEP.
+000060*
+000070* CHILD-TABLE CARRIES ONE ENTRY PER CHILD NUMBER A PARENT
+000080* OWNS, SO A SINGLE CALL CAN POST AN ARBITRARY NUMBER OF
+000090* CHILD COUNTERS INSTEAD OF THE OLD FIXED CHILD1/CHILD2 PAIR.
+000100* CHILD-COUNT IS AN OUTPUT ONLY - THE CALLER NEVER SETS IT AND
+000110* IT IS NOT VALIDATED ON INPUT.
+000120*----------------------------------------------------------------
+000130 01  PARAM1.
+000140     05  PARENT-ID                   PIC X(06).
+000150     05  CALLING-JOB                 PIC X(08).
+000160     05  CHILD-ENTRY-COUNT           PIC 9(02) BINARY.
+000170     05  CHILD-TABLE OCCURS 1 TO 20 TIMES
+000180             DEPENDING ON CHILD-ENTRY-COUNT
+000190             INDEXED BY CHILD-IDX.
+000200         10  CHILD-NUMBER             PIC 9(02).
+000210         10  CHILD-STEP               PIC 9(02).
+000220         10  CHILD-COUNT              PIC 9(02).
+000230         10  CHILD-ENTRY-STATUS       PIC X(02).
+000240             88  CHILD-ENTRY-SUCCESS          VALUE '00'.
+000250             88  CHILD-ENTRY-SIZE-ERROR       VALUE '10'.
+000260             88  CHILD-ENTRY-INVALID-DATA     VALUE '20'.
+000270             88  CHILD-ENTRY-NOT-PROCESSED    VALUE '99'.
+000280     05  RETURN-STATUS               PIC X(02).
+000290         88  RETURN-STATUS-SUCCESS          VALUE '00'.
+000300         88  RETURN-STATUS-SIZE-ERROR       VALUE '10'.
+000310         88  RETURN-STATUS-INVALID-DATA     VALUE '20'.
+000320         88  RETURN-STATUS-FILE-ERROR       VALUE '90'.
