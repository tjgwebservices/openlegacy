@@ -0,0 +1,10 @@
+000010*----------------------------------------------------------------
+000020* CKPTRC - CHECKPOINT CONTROL RECORD FOR ROICBL1
+000030*
+000040* SINGLE FIXED-KEY ROW.  HOLDS THE LAST PARENT KEY SUCCESSFULLY
+000050* PROCESSED SO A RESTART CAN SKIP PAST IT WITHOUT DOUBLE
+000060* INCREMENTING CHILD2 FOR PARENTS ALREADY RUN.
+000070*----------------------------------------------------------------
+000080 01  CHECKPOINT-RECORD.
+000090     05  CKPT-KEY                    PIC X(06).
+000100     05  CKPT-LAST-PARENT-ID         PIC X(06).
