@@ -0,0 +1,361 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. ROICBL1.
+000030 AUTHOR. D-SHIFT BATCH SUPPORT.
+000040 INSTALLATION. ROI DATA CENTER.
+000050 DATE-WRITTEN. 08/19/13.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------------
+000100* DATE     INIT  DESCRIPTION
+000110* -------- ----- --------------------------------------------
+000120* 08/19/13 RLM   INITIAL VERSION - NIGHTLY DRIVER FOR ROICBL2.
+000130*                READS PARENT-MASTER, CALLS ROICBL2 ONCE PER
+000140*                PARENT AND PRINTS A SUMMARY REPORT FOR
+000150*                OPERATIONS TO REVIEW EACH MORNING.
+000160* 09/03/13 RLM   ADDED CHECKPOINT/RESTART SUPPORT SO AN ABEND
+000170*                PARTWAY THROUGH THE RUN DOES NOT CAUSE
+000180*                PARENTS ALREADY PROCESSED TO BE RUN AGAIN.
+000190* 10/14/13 RLM   ROICBL2 NOW RETURNS RETURN-STATUS.  A PARENT
+000200*                THAT COMES BACK ANYTHING OTHER THAN SUCCESS
+000210*                IS COUNTED SEPARATELY, NOTED ON THE SUMMARY
+000220*                REPORT, AND DOES NOT ADVANCE THE CHECKPOINT
+000230*                SO IT WILL BE RETRIED ON THE NEXT RUN.
+000240* 11/04/13 RLM   PARENT-MASTER NOW CARRIES A TABLE OF CHILD
+000250*                NUMBER/STEP PAIRS PER PARENT INSTEAD OF ONE
+000260*                FLAT STEP, SO A SINGLE CALL TO ROICBL2 POSTS
+000270*                EVERY CHILD A PARENT OWNS.  THE DETAIL LINE
+000280*                NOW SHOWS HOW MANY CHILD ENTRIES A PARENT
+000290*                HAD RATHER THAN A SINGLE RESULTING TOTAL.
+000300* 11/18/13 RLM   FIXED A HOLE IN THE 10/14 CHECKPOINT LOGIC:
+000310*                THE CHECKPOINT WAS ADVANCED TO EVERY
+000320*                SUCCESSFUL PARENT'S KEY EVEN AFTER AN EARLIER
+000330*                PARENT IN THE SAME RUN WAS REJECTED, SO A
+000340*                LATER SUCCESS PERMANENTLY SKIPPED THE
+000350*                REJECTED PARENT ON RESTART.  THE CHECKPOINT
+000360*                NOW FREEZES AT THE LAST PARENT PRECEDING THE
+000370*                FIRST REJECTION IN A RUN.  ALSO ADDED FILE
+000380*                STATUS CHECKS AROUND THE FILE OPENS AND THE
+000390*                CHECKPOINT I-O, AND CHILDREN ASSIGNED NOW
+000400*                COUNTS WHAT ROICBL2 ACTUALLY POSTED PER CHILD
+000410*                ENTRY INSTEAD OF BEING ALL-OR-NOTHING ON THE
+000420*                PARENT'S OVERALL RETURN-STATUS.
+000430* 11/25/13 RLM   FREEZING THE CHECKPOINT ON A REJECTION WHILE
+000440*                KNOWN A LATER RUN'S ROICBL2 CALLS WOULD STILL
+000450*                MUTATE CHILD-MASTER FOR PARENTS AFTER THE
+000460*                REJECTED ONE, ONLY TO BE REPROCESSED - AND
+000470*                RE-INCREMENTED - ON THE VERY NEXT RESTART.
+000480*                NOW STOPS THE RUN AS SOON AS A PARENT IS
+000490*                REJECTED (SEE WS-CHECKPOINT-HELD IN
+000500*                0000-MAINLINE) SO NOTHING AFTER IT IS TOUCHED
+000510*                UNTIL THE REJECTED PARENT IS CLEARED.
+000520* 12/02/13 RLM   PM-CHILD-ENTRY-COUNT WAS USED AS A LOOP AND
+000530*                SUBSCRIPT BOUND AGAINST CHILD-TABLE BEFORE
+000540*                ROICBL2 EVER GOT A CHANCE TO VALIDATE IT, SO A
+000550*                CORRUPT PARENT-MASTER RECORD COULD DRIVE THE
+000560*                SUBSCRIPT OUT OF THE TABLE'S 1 TO 20 RANGE
+000570*                RIGHT HERE IN THE DRIVER.  1950-VALIDATE-
+000580*                CHILD-ENTRY-COUNT NOW CHECKS IT BEFORE
+000590*                2060-BUILD-CHILD-ENTRY RUNS, AND TREATS AN
+000600*                OUT-OF-RANGE COUNT AS A REJECTED PARENT THE
+000610*                SAME WAY A BAD RETURN-STATUS FROM ROICBL2 IS.
+000620*                ALSO FIXED THE 'PARENTS REJECTED' TOTAL LINE,
+000630*                WHICH PRINTED WITH A STRAY PERIOD WHERE THE
+000640*                OTHER TWO TOTAL LINES HAVE A SPACE.
+000650*----------------------------------------------------------------
+
+000660 ENVIRONMENT DIVISION.
+000670 INPUT-OUTPUT SECTION.
+000680 FILE-CONTROL.
+000690     SELECT PARENT-MASTER ASSIGN TO PARMST
+000700         ORGANIZATION IS SEQUENTIAL
+000710         FILE STATUS IS WS-PARMST-STATUS.
+000720     SELECT SUMMARY-REPORT ASSIGN TO SUMRPT
+000730         ORGANIZATION IS SEQUENTIAL
+000740         FILE STATUS IS WS-SUMRPT-STATUS.
+000750     SELECT CHECKPOINT-FILE ASSIGN TO CKPTFL
+000760         ORGANIZATION IS INDEXED
+000770         ACCESS MODE IS DYNAMIC
+000780         RECORD KEY IS CKPT-KEY
+000790         FILE STATUS IS WS-CKPT-STATUS.
+
+000800 DATA DIVISION.
+000810 FILE SECTION.
+000820 FD  PARENT-MASTER
+000830                 LABEL RECORDS ARE STANDARD.
+000840     COPY PARMST.
+
+000850 FD  SUMMARY-REPORT
+000860                 LABEL RECORDS ARE STANDARD.
+000870 01  SUMMARY-REPORT-LINE         PIC X(80).
+
+000880 FD  CHECKPOINT-FILE
+000890                 LABEL RECORDS ARE STANDARD.
+000900     COPY CKPTRC.
+
+000910 WORKING-STORAGE SECTION.
+000920 77  WS-PARMST-STATUS          PIC X(02)  VALUE '00'.
+000930     88  WS-PARMST-OK                        VALUE '00'.
+000940 77  WS-SUMRPT-STATUS          PIC X(02)  VALUE '00'.
+000950     88  WS-SUMRPT-OK                        VALUE '00'.
+000960 77  WS-CKPT-STATUS            PIC X(02)  VALUE '00'.
+000970     88  WS-CKPT-OK                          VALUE '00'.
+000980 77  WS-EOF-SW                 PIC X(01)  VALUE 'N'.
+000990     88  WS-EOF                              VALUE 'Y'.
+001000 77  WS-CHECKPOINT-HELD-SW     PIC X(01)  VALUE 'N'.
+001010     88  WS-CHECKPOINT-HELD                  VALUE 'Y'.
+001020 77  WS-PM-COUNT-INVALID-SW    PIC X(01)  VALUE 'N'.
+001030     88  WS-PM-COUNT-INVALID                 VALUE 'Y'.
+001040 77  WS-PARENTS-PROCESSED      PIC 9(07)  VALUE ZERO.
+001050 77  WS-CHILDREN-ASSIGNED      PIC 9(07)  VALUE ZERO.
+001060 77  WS-PARENTS-REJECTED       PIC 9(07)  VALUE ZERO.
+001070 77  WS-CHILD-SUB              PIC 9(02)  BINARY  VALUE ZERO.
+001080 77  WS-PARENT-CHILDREN-ADDED  PIC 9(05)  VALUE ZERO.
+
+001090 01  WS-DETAIL-LINE.
+001100     05  WS-DTL-PARENT-ID            PIC X(06).
+001110     05  FILLER                      PIC X(03)  VALUE SPACES.
+001120     05  WS-DTL-PARENT-NAME          PIC X(20).
+001130     05  FILLER                      PIC X(03)  VALUE SPACES.
+001140     05  WS-DTL-CHILD-ENTRIES        PIC Z9.
+001150     05  FILLER                      PIC X(03)  VALUE SPACES.
+001160     05  WS-DTL-CHILDREN-ADDED       PIC ZZZZ9.
+001170     05  FILLER                      PIC X(31)  VALUE SPACES.
+
+001180 01  WS-TOTAL-LINE.
+001190     05  FILLER                      PIC X(20)  VALUE
+001200         'PARENTS PROCESSED . '.
+001210     05  WS-TOT-PARENTS              PIC ZZZ,ZZ9.
+001220     05  FILLER                      PIC X(52)  VALUE SPACES.
+
+001230 01  WS-TOTAL-LINE-2.
+001240     05  FILLER                      PIC X(20)  VALUE
+001250         'CHILDREN ASSIGNED . '.
+001260     05  WS-TOT-CHILDREN             PIC ZZZ,ZZ9.
+001270     05  FILLER                      PIC X(52)  VALUE SPACES.
+
+001280 01  WS-TOTAL-LINE-3.
+001290     05  FILLER                      PIC X(20)  VALUE
+001300         'PARENTS REJECTED .  '.
+001310     05  WS-TOT-REJECTED             PIC ZZZ,ZZ9.
+001320     05  FILLER                      PIC X(52)  VALUE SPACES.
+
+001330     COPY PARM1.
+
+001340 PROCEDURE DIVISION.
+
+001350*----------------------------------------------------------------
+001360* 0000-MAINLINE - STOPS AS SOON AS A PARENT IS REJECTED
+001370*                 (WS-CHECKPOINT-HELD) SO NO PARENT AFTER IT IS
+001380*                 EVER TOUCHED UNTIL THE REJECTED ONE IS
+001390*                 CLEARED AND A RESTART CAN GET PAST IT
+001400*----------------------------------------------------------------
+001410 0000-MAINLINE.
+001420     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001430     PERFORM 2000-PROCESS-ONE-PARENT THRU 2000-EXIT
+001440         UNTIL WS-EOF
+001450            OR WS-CHECKPOINT-HELD.
+001460     PERFORM 8000-PRINT-SUMMARY THRU 8000-EXIT.
+001470     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001480     STOP RUN.
+
+001490*----------------------------------------------------------------
+001500* 1000-INITIALIZE
+001510*----------------------------------------------------------------
+001520 1000-INITIALIZE.
+001530     OPEN INPUT PARENT-MASTER.
+001540     IF NOT WS-PARMST-OK
+001550         GO TO 9990-FATAL-FILE-ERROR.
+001560     OPEN OUTPUT SUMMARY-REPORT.
+001570     IF NOT WS-SUMRPT-OK
+001580         GO TO 9990-FATAL-FILE-ERROR.
+001590     OPEN I-O CHECKPOINT-FILE.
+001600     IF NOT WS-CKPT-OK
+001610         GO TO 9990-FATAL-FILE-ERROR.
+001620     PERFORM 1100-LOAD-CHECKPOINT THRU 1100-EXIT.
+001630     PERFORM 2100-READ-PARENT-MASTER THRU 2100-EXIT.
+001640     IF CKPT-LAST-PARENT-ID NOT = SPACES
+001650         PERFORM 2050-SKIP-CHECKPOINTED-PARENT THRU 2050-EXIT
+001660             UNTIL WS-EOF
+001670                OR PM-PARENT-ID > CKPT-LAST-PARENT-ID.
+001680 1000-EXIT.
+001690     EXIT.
+
+001700*----------------------------------------------------------------
+001710* 1100-LOAD-CHECKPOINT - READ THE LAST PARENT KEY PROCESSED BY
+001720*                        A PRIOR RUN, OR PRIME AN EMPTY ROW ON
+001730*                        THE VERY FIRST RUN
+001740*----------------------------------------------------------------
+001750 1100-LOAD-CHECKPOINT.
+001760     MOVE 'CKPT01' TO CKPT-KEY.
+001770     READ CHECKPOINT-FILE
+001780         INVALID KEY
+001790             MOVE SPACES TO CKPT-LAST-PARENT-ID
+001800             WRITE CHECKPOINT-RECORD.
+001810     IF NOT WS-CKPT-OK
+001820         GO TO 9990-FATAL-FILE-ERROR.
+001830 1100-EXIT.
+001840     EXIT.
+
+001850*----------------------------------------------------------------
+001860* 1950-VALIDATE-CHILD-ENTRY-COUNT - PM-CHILD-ENTRY-COUNT DRIVES
+001870*                                   THE LOOP AND SUBSCRIPT BOUND
+001880*                                   IN 2060-BUILD-CHILD-ENTRY,
+001890*                                   SO IT HAS TO BE IN RANGE
+001900*                                   BEFORE THAT PARAGRAPH RUNS -
+001910*                                   ROICBL2'S OWN VALIDATION IS
+001920*                                   TOO LATE TO PROTECT THIS
+001930*----------------------------------------------------------------
+001940 1950-VALIDATE-CHILD-ENTRY-COUNT.
+001950     MOVE 'N' TO WS-PM-COUNT-INVALID-SW.
+001960     IF PM-CHILD-ENTRY-COUNT < 1
+001970        OR PM-CHILD-ENTRY-COUNT > 20
+001980         SET WS-PM-COUNT-INVALID TO TRUE.
+001990 1950-EXIT.
+002000     EXIT.
+
+002010*----------------------------------------------------------------
+002020* 2050-SKIP-CHECKPOINTED-PARENT - ON RESTART, ADVANCE PAST
+002030*                                 PARENTS ALREADY PROCESSED
+002040*----------------------------------------------------------------
+002050 2050-SKIP-CHECKPOINTED-PARENT.
+002060     PERFORM 2100-READ-PARENT-MASTER THRU 2100-EXIT.
+002070 2050-EXIT.
+002080     EXIT.
+
+002090*----------------------------------------------------------------
+002100* 2000-PROCESS-ONE-PARENT - AN OUT-OF-RANGE PM-CHILD-ENTRY-COUNT
+002110*                           IS TREATED AS A REJECTED PARENT,
+002120*                           THE SAME AS A BAD RETURN-STATUS FROM
+002130*                           ROICBL2 - ROICBL2 IS NEVER CALLED
+002140*                           BECAUSE THE COUNT CANNOT SAFELY BE
+002150*                           USED TO BUILD CHILD-TABLE
+002160*----------------------------------------------------------------
+002170 2000-PROCESS-ONE-PARENT.
+002180     MOVE PM-PARENT-ID TO PARENT-ID.
+002190     MOVE 'ROICBL1' TO CALLING-JOB.
+002200     MOVE ZERO TO WS-PARENT-CHILDREN-ADDED.
+002210     PERFORM 1950-VALIDATE-CHILD-ENTRY-COUNT THRU 1950-EXIT.
+002220     IF WS-PM-COUNT-INVALID
+002230         MOVE ZERO TO CHILD-ENTRY-COUNT
+002240         SET RETURN-STATUS-INVALID-DATA TO TRUE
+002250     ELSE
+002260         MOVE PM-CHILD-ENTRY-COUNT TO CHILD-ENTRY-COUNT
+002270         PERFORM 2060-BUILD-CHILD-ENTRY THRU 2060-EXIT
+002280             VARYING WS-CHILD-SUB FROM 1 BY 1
+002290             UNTIL WS-CHILD-SUB > PM-CHILD-ENTRY-COUNT
+002300         CALL 'ROICBL2' USING PARAM1.
+002310     ADD 1 TO WS-PARENTS-PROCESSED.
+002320     PERFORM 2070-SUM-POSTED-CHILDREN THRU 2070-EXIT
+002330         VARYING WS-CHILD-SUB FROM 1 BY 1
+002340         UNTIL WS-CHILD-SUB > CHILD-ENTRY-COUNT.
+002350     ADD WS-PARENT-CHILDREN-ADDED TO WS-CHILDREN-ASSIGNED.
+002360     PERFORM 7000-WRITE-DETAIL-LINE THRU 7000-EXIT.
+002370     IF RETURN-STATUS-SUCCESS
+002380         PERFORM 2200-UPDATE-CHECKPOINT THRU 2200-EXIT
+002390         PERFORM 2100-READ-PARENT-MASTER THRU 2100-EXIT
+002400     ELSE
+002410         ADD 1 TO WS-PARENTS-REJECTED
+002420         SET WS-CHECKPOINT-HELD TO TRUE.
+002430 2000-EXIT.
+002440     EXIT.
+
+002450*----------------------------------------------------------------
+002460* 2060-BUILD-CHILD-ENTRY - COPY ONE PARENT-MASTER CHILD ENTRY
+002470*                          INTO THE CALL PARAMETER TABLE
+002480*----------------------------------------------------------------
+002490 2060-BUILD-CHILD-ENTRY.
+002500     MOVE PM-CHILD-NUMBER(WS-CHILD-SUB)
+002510         TO CHILD-NUMBER(WS-CHILD-SUB).
+002520     MOVE PM-CHILD-STEP(WS-CHILD-SUB)
+002530         TO CHILD-STEP(WS-CHILD-SUB).
+002540 2060-EXIT.
+002550     EXIT.
+
+002560*----------------------------------------------------------------
+002570* 2070-SUM-POSTED-CHILDREN - COUNT ONLY WHAT ROICBL2 ACTUALLY
+002580*                            POSTED FOR THIS ENTRY, NOT WHAT
+002590*                            WAS ASKED FOR.  A PARENT WITH ONE
+002600*                            BAD ENTRY STILL GETS CREDIT FOR
+002610*                            THE ENTRIES THAT DID POST.
+002620*----------------------------------------------------------------
+002630 2070-SUM-POSTED-CHILDREN.
+002640     IF CHILD-ENTRY-SUCCESS(WS-CHILD-SUB)
+002650         ADD CHILD-STEP(WS-CHILD-SUB)
+002660             TO WS-PARENT-CHILDREN-ADDED.
+002670 2070-EXIT.
+002680     EXIT.
+
+002690*----------------------------------------------------------------
+002700* 2100-READ-PARENT-MASTER
+002710*----------------------------------------------------------------
+002720 2100-READ-PARENT-MASTER.
+002730     READ PARENT-MASTER
+002740         AT END
+002750             SET WS-EOF TO TRUE.
+002760     IF NOT WS-EOF
+002770        AND NOT WS-PARMST-OK
+002780         GO TO 9990-FATAL-FILE-ERROR.
+002790 2100-EXIT.
+002800     EXIT.
+
+002810*----------------------------------------------------------------
+002820* 2200-UPDATE-CHECKPOINT - RECORD THE LAST PARENT SUCCESSFULLY
+002830*                          PROCESSED
+002840*----------------------------------------------------------------
+002850 2200-UPDATE-CHECKPOINT.
+002860     MOVE PM-PARENT-ID TO CKPT-LAST-PARENT-ID.
+002870     REWRITE CHECKPOINT-RECORD.
+002880     IF NOT WS-CKPT-OK
+002890         GO TO 9990-FATAL-FILE-ERROR.
+002900 2200-EXIT.
+002910     EXIT.
+
+002920*----------------------------------------------------------------
+002930* 7000-WRITE-DETAIL-LINE
+002940*----------------------------------------------------------------
+002950 7000-WRITE-DETAIL-LINE.
+002960     MOVE PM-PARENT-ID TO WS-DTL-PARENT-ID.
+002970     MOVE PM-PARENT-NAME TO WS-DTL-PARENT-NAME.
+002980     MOVE PM-CHILD-ENTRY-COUNT TO WS-DTL-CHILD-ENTRIES.
+002990     MOVE WS-PARENT-CHILDREN-ADDED TO WS-DTL-CHILDREN-ADDED.
+003000     WRITE SUMMARY-REPORT-LINE FROM WS-DETAIL-LINE.
+003010 7000-EXIT.
+003020     EXIT.
+
+003030*----------------------------------------------------------------
+003040* 8000-PRINT-SUMMARY
+003050*----------------------------------------------------------------
+003060 8000-PRINT-SUMMARY.
+003070     MOVE WS-PARENTS-PROCESSED TO WS-TOT-PARENTS.
+003080     WRITE SUMMARY-REPORT-LINE FROM WS-TOTAL-LINE.
+003090     MOVE WS-CHILDREN-ASSIGNED TO WS-TOT-CHILDREN.
+003100     WRITE SUMMARY-REPORT-LINE FROM WS-TOTAL-LINE-2.
+003110     MOVE WS-PARENTS-REJECTED TO WS-TOT-REJECTED.
+003120     WRITE SUMMARY-REPORT-LINE FROM WS-TOTAL-LINE-3.
+003130 8000-EXIT.
+003140     EXIT.
+
+003150*----------------------------------------------------------------
+003160* 9000-TERMINATE
+003170*----------------------------------------------------------------
+003180 9000-TERMINATE.
+003190     CLOSE PARENT-MASTER.
+003200     CLOSE SUMMARY-REPORT.
+003210     CLOSE CHECKPOINT-FILE.
+003220 9000-EXIT.
+003230     EXIT.
+
+003240*----------------------------------------------------------------
+003250* 9990-FATAL-FILE-ERROR - AN UNRECOVERABLE I-O FAILURE.  THIS IS
+003260*                         NOT A BUSINESS REJECTION LIKE A BAD
+003270*                         PARENT - THE RUN CANNOT CONTINUE TO
+003280*                         BE TRUSTED, SO IT ABENDS HERE RATHER
+003290*                         THAN FINISHING AND PRINTING A
+003300*                         SUMMARY THAT LOOKS CLEAN.
+003310*----------------------------------------------------------------
+003320 9990-FATAL-FILE-ERROR.
+003330     DISPLAY 'ROICBL1 - FATAL FILE ERROR, RUN ABENDING'.
+003340     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+003350     MOVE 16 TO RETURN-CODE.
+003360     STOP RUN.
