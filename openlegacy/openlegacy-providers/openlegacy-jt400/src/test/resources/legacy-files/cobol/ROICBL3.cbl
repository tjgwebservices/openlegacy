@@ -1,11 +1,314 @@
-1.00 130526        IDENTIFICATION DIVISION.                                                 
-2.00 130609        PROGRAM-ID ROICBL2.                                                      
-2.01 130609        LINKAGE SECTION.                                                         
-2.02 130609        01 PARAM1.                                                               
-2.03 130609           02 CHILD1 PIC 99.                                                     
-2.04 130609           02 CHILD2 PIC 99.                                                     
-3.00 130609        PROCEDURE DIVISION USING CHILD2.                                         
-3.01 130609        BEGIN.                                                                   
-3.02 130609        ADD 1 TO CHILD2.                                                         
-4.03 130609            STOP RUN.                                                            
-4.04 130609        HALT.                                                                    
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. ROICBL2.
+000030 AUTHOR. D-SHIFT BATCH SUPPORT.
+000040 INSTALLATION. ROI DATA CENTER.
+000050 DATE-WRITTEN. 05/26/13.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*----------------------------------------------------------------
+000100* DATE     INIT  DESCRIPTION
+000110* -------- ----- --------------------------------------------
+000120* 06/09/13 JWK   INITIAL VERSION - INCREMENT CHILD2 BY 1
+000130* 07/08/13 RLM   CHILD1 IS NOW PASSED IN AND USED AS THE
+000140*                CHILD2 INCREMENT STEP, SO A PARENT THAT
+000150*                SPAWNS SEVERAL CHILDREN AT ONCE CAN BE
+000160*                POSTED IN A SINGLE CALL.
+000170* 07/22/13 RLM   ADDED ON SIZE ERROR CHECK AROUND THE CHILD2
+000180*                ADD SO A COUNT THAT WOULD WRAP PAST 99 IS
+000190*                FLAGGED INSTEAD OF SILENTLY TRUNCATED.
+000200* 08/05/13 RLM   ADDED THE CHILD-MASTER FILE.  THE CURRENT
+000210*                CHILD SEQUENCE FOR A PARENT NOW LIVES ON
+000220*                DISK, KEYED BY PARENT ID AND CHILD NUMBER,
+000230*                INSTEAD OF BEING CARRIED IN CHILD2 BY THE
+000240*                CALLER.  CHILD2 IS NOW RETURNED TO THE
+000250*                CALLER AS THE RESULTING COUNT.
+000260* 08/19/13 RLM   PARAM1 MOVED OUT TO COPYBOOK PARM1 SO THE
+000270*                NEW ROICBL1 NIGHTLY DRIVER CAN BUILD THE
+000280*                SAME LAYOUT IN WORKING-STORAGE.
+000290* 09/16/13 RLM   ADDED THE AUDIT TRAIL.  EVERY CALL THAT
+000300*                CHANGES CHILD2 NOW APPENDS A BEFORE/AFTER
+000310*                RECORD SHOWING WHO CALLED AND WHEN.
+000320* 10/01/13 RLM   VALIDATE CHILD1/CHILD2 ARE NUMERIC BEFORE
+000330*                DOING ARITHMETIC ON THEM, SO GARBAGE INPUT
+000340*                IS REJECTED CLEANLY INSTEAD OF ABENDING.
+000350* 10/14/13 RLM   ADDED RETURN-STATUS TO PARAM1 AND REPLACED
+000360*                STOP RUN/HALT WITH GOBACK SO THE CALLER
+000370*                ACTUALLY GETS CONTROL BACK AND CAN CHECK
+000380*                WHETHER THE CALL SUCCEEDED.  RETIRED THE
+000390*                WORKING-STORAGE SWITCHES AND RETURN-CODE
+000400*                NOW THAT RETURN-STATUS COVERS THE SAME
+000410*                GROUND IN LINKAGE.
+000420* 11/04/13 RLM   REPLACED THE FLAT CHILD1/CHILD2 PAIR WITH
+000430*                CHILD-TABLE SO ONE CALL CAN POST COUNTS FOR
+000440*                EVERY CHILD NUMBER A PARENT OWNS, NOT JUST
+000450*                ONE.  EACH TABLE ENTRY GETS ITS OWN STATUS;
+000460*                RETURN-STATUS REFLECTS THE WORST ENTRY.
+000470* 11/18/13 RLM   CHILD-COUNT IS AN OUTPUT, NOT SOMETHING A
+000480*                CALLER SETS - DROPPED IT FROM THE NUMERIC
+000490*                CHECK, WHICH WAS REJECTING EVERY CALL FROM
+000500*                ROICBL1.  ADDED A RANGE CHECK ON
+000510*                CHILD-ENTRY-COUNT ITSELF BEFORE IT IS USED
+000520*                AS A LOOP/SUBSCRIPT BOUND, ADDED FILE STATUS
+000530*                CHECKS AROUND THE CHILD-MASTER AND
+000540*                AUDIT-TRAIL I-O, AND MARK ENTRIES AS NOT
+000550*                PROCESSED (INSTEAD OF LEAVING WHATEVER THE
+000560*                CALLER PASSED IN) WHEN A CALL IS ABORTED FOR
+000570*                INVALID DATA.
+000580* 11/25/13 RLM   THE CHILD-MASTER READ HAD NO STATUS CHECK
+000590*                OUTSIDE OF INVALID KEY, SO A REAL READ
+000600*                FAILURE FELL THROUGH SILENTLY AND LEFT
+000610*                3200-INCREMENT-CHILD2 ADDING TO WHATEVER WAS
+000620*                LEFT IN CM-CHILD-COUNT.  ALSO, ANY ENTRY LEFT
+000630*                UNPROCESSED BY A FILE ERROR PARTWAY THROUGH
+000640*                THE CALL STILL SHOWED THE SUCCESS STATUS
+000650*                1000-VALIDATE-PARM GAVE IT UP FRONT - NOW
+000660*                MARKED NOT PROCESSED THE SAME WAY THE
+000670*                INVALID-DATA PATH ALREADY DOES.
+000680* 12/02/13 RLM   THE NOT-PROCESSED SWEEP ABOVE STARTED ONE
+000690*                ENTRY TOO LATE - PERFORM VARYING HAD ALREADY
+000700*                ADVANCED CHILD-IDX PAST THE ENTRY THAT ACTUALLY
+000710*                HIT THE FILE ERROR BY THE TIME THE LOOP'S
+000720*                UNTIL TEST STOPPED IT, SO THAT ENTRY WAS STILL
+000730*                LEFT SHOWING SUCCESS.  8200-FILE-ERROR NOW
+000740*                SAVES CHILD-IDX INTO WS-FILE-ERROR-IDX THE
+000750*                MOMENT THE ERROR IS DETECTED, AND THE SWEEP
+000760*                STARTS THERE INSTEAD.  ALSO MOVED THE CHILD2
+000770*                OUTPUT FIELD UPDATE IN 3300-REWRITE-CHILD-MASTER
+000780*                TO AFTER THE REWRITE SUCCEEDS, SO A CALLER
+000790*                CAN NEVER SEE A NEW COUNT THAT WAS NEVER
+000800*                ACTUALLY WRITTEN TO CHILD-MASTER.
+000810*----------------------------------------------------------------
+
+000820 ENVIRONMENT DIVISION.
+000830 INPUT-OUTPUT SECTION.
+000840 FILE-CONTROL.
+000850     SELECT CHILD-MASTER ASSIGN TO CHMSTR
+000860         ORGANIZATION IS INDEXED
+000870         ACCESS MODE IS DYNAMIC
+000880         RECORD KEY IS CM-KEY
+000890         FILE STATUS IS WS-CHMSTR-STATUS.
+000900     SELECT AUDIT-TRAIL ASSIGN TO AUDTRL
+000910         ORGANIZATION IS SEQUENTIAL
+000920         FILE STATUS IS WS-AUDTRL-STATUS.
+
+000930 DATA DIVISION.
+000940 FILE SECTION.
+000950 FD  CHILD-MASTER
+000960             LABEL RECORDS ARE STANDARD.
+000970     COPY CHMSTR.
+
+000980 FD  AUDIT-TRAIL
+000990             LABEL RECORDS ARE STANDARD.
+001000     COPY AUDCBL.
+
+001010 WORKING-STORAGE SECTION.
+001020 77  WS-CHMSTR-STATUS          PIC X(02)  VALUE '00'.
+001030     88  WS-CHMSTR-OK                        VALUE '00'.
+001040 77  WS-AUDTRL-STATUS          PIC X(02)  VALUE '00'.
+001050     88  WS-AUDTRL-OK                        VALUE '00'.
+001060 77  WS-OLD-CHILD2             PIC 9(02)  VALUE ZERO.
+001070 77  WS-FILE-ERROR-IDX         PIC 9(02)  BINARY  VALUE ZERO.
+
+001080 LINKAGE SECTION.
+001090     COPY PARM1.
+
+001100 PROCEDURE DIVISION USING PARAM1.
+
+001110*----------------------------------------------------------------
+001120* 0000-MAINLINE
+001130*----------------------------------------------------------------
+001140 0000-MAINLINE.
+001150     SET RETURN-STATUS-SUCCESS TO TRUE.
+001160     PERFORM 2000-OPEN-FILES THRU 2000-EXIT.
+001170     IF RETURN-STATUS-FILE-ERROR
+001180         GO TO 8900-TERMINATE.
+001190     PERFORM 0900-VALIDATE-ENTRY-COUNT THRU 0900-EXIT.
+001200     IF RETURN-STATUS-INVALID-DATA
+001210         GO TO 8900-TERMINATE.
+001220     PERFORM 1000-VALIDATE-PARM THRU 1000-EXIT
+001230         VARYING CHILD-IDX FROM 1 BY 1
+001240         UNTIL CHILD-IDX > CHILD-ENTRY-COUNT.
+001250     IF RETURN-STATUS-INVALID-DATA
+001260         PERFORM 1900-MARK-NOT-PROCESSED THRU 1900-EXIT
+001270             VARYING CHILD-IDX FROM 1 BY 1
+001280             UNTIL CHILD-IDX > CHILD-ENTRY-COUNT
+001290         GO TO 8900-TERMINATE.
+001300     PERFORM 3000-PROCESS-CHILD-ENTRY THRU 3000-EXIT
+001310         VARYING CHILD-IDX FROM 1 BY 1
+001320         UNTIL CHILD-IDX > CHILD-ENTRY-COUNT
+001330            OR RETURN-STATUS-FILE-ERROR.
+001340     IF RETURN-STATUS-FILE-ERROR
+001350         PERFORM 1900-MARK-NOT-PROCESSED THRU 1900-EXIT
+001360             VARYING CHILD-IDX FROM WS-FILE-ERROR-IDX BY 1
+001370             UNTIL CHILD-IDX > CHILD-ENTRY-COUNT.
+001380 8900-TERMINATE.
+001390     PERFORM 9000-CLOSE-FILES THRU 9000-EXIT.
+001400     GOBACK.
+
+001410*----------------------------------------------------------------
+001420* 0900-VALIDATE-ENTRY-COUNT - CHILD-ENTRY-COUNT DRIVES EVERY
+001430*                             LOOP AND TABLE SUBSCRIPT BELOW,
+001440*                             SO IT HAS TO BE IN RANGE BEFORE
+001450*                             ANY OF THEM RUN
+001460*----------------------------------------------------------------
+001470 0900-VALIDATE-ENTRY-COUNT.
+001480     IF CHILD-ENTRY-COUNT < 1
+001490        OR CHILD-ENTRY-COUNT > 20
+001500         SET RETURN-STATUS-INVALID-DATA TO TRUE.
+001510 0900-EXIT.
+001520     EXIT.
+
+001530*----------------------------------------------------------------
+001540* 1000-VALIDATE-PARM - REJECT A NON-NUMERIC CHILD-STEP ENTRY
+001550*                      BEFORE IT REACHES ANY ARITHMETIC
+001560*----------------------------------------------------------------
+001570 1000-VALIDATE-PARM.
+001580     SET CHILD-ENTRY-SUCCESS(CHILD-IDX) TO TRUE.
+001590     IF CHILD-STEP(CHILD-IDX) NOT NUMERIC
+001600         PERFORM 8000-INVALID-DATA THRU 8000-EXIT.
+001610 1000-EXIT.
+001620     EXIT.
+
+001630*----------------------------------------------------------------
+001640* 1900-MARK-NOT-PROCESSED - AN ENTRY THAT WAS NEVER ACTUALLY
+001650*                           POSTED TO CHILD-MASTER - BECAUSE
+001660*                           THE WHOLE CALL WAS ABORTED FOR
+001670*                           INVALID DATA, OR BECAUSE A FILE
+001680*                           ERROR CUT THE ENTRY LOOP SHORT -
+001690*                           MUST NOT BE LEFT SHOWING THE
+001700*                           SUCCESS STATUS 1000-VALIDATE-PARM
+001710*                           GAVE IT UP FRONT
+001720*----------------------------------------------------------------
+001730 1900-MARK-NOT-PROCESSED.
+001740     SET CHILD-ENTRY-NOT-PROCESSED(CHILD-IDX) TO TRUE.
+001750 1900-EXIT.
+001760     EXIT.
+
+001770 2000-OPEN-FILES.
+001780     OPEN I-O CHILD-MASTER.
+001790     IF NOT WS-CHMSTR-OK
+001800         PERFORM 8200-FILE-ERROR THRU 8200-EXIT.
+001810     OPEN EXTEND AUDIT-TRAIL.
+001820     IF NOT WS-AUDTRL-OK
+001830         PERFORM 8200-FILE-ERROR THRU 8200-EXIT.
+001840 2000-EXIT.
+001850     EXIT.
+
+001860*----------------------------------------------------------------
+001870* 3000-PROCESS-CHILD-ENTRY - POST ONE CHILD-TABLE ENTRY AGAINST
+001880*                            CHILD-MASTER AND AUDIT THE CHANGE
+001890*----------------------------------------------------------------
+001900 3000-PROCESS-CHILD-ENTRY.
+001910     PERFORM 3100-READ-CHILD-MASTER THRU 3100-EXIT.
+001920     IF RETURN-STATUS-FILE-ERROR
+001930         GO TO 3000-EXIT.
+001940     MOVE CM-CHILD-COUNT TO WS-OLD-CHILD2.
+001950     PERFORM 3200-INCREMENT-CHILD2 THRU 3200-EXIT.
+001960     PERFORM 3300-REWRITE-CHILD-MASTER THRU 3300-EXIT.
+001970     IF RETURN-STATUS-FILE-ERROR
+001980         GO TO 3000-EXIT.
+001990     PERFORM 3400-WRITE-AUDIT-RECORD THRU 3400-EXIT.
+002000 3000-EXIT.
+002010     EXIT.
+
+002020 3100-READ-CHILD-MASTER.
+002030     MOVE PARENT-ID TO CM-PARENT-ID.
+002040     MOVE CHILD-NUMBER(CHILD-IDX) TO CM-CHILD-NUMBER.
+002050     READ CHILD-MASTER
+002060         INVALID KEY
+002070             PERFORM 3150-INITIALIZE-CHILD-MASTER THRU 3150-EXIT.
+002080     IF NOT WS-CHMSTR-OK
+002090         PERFORM 8200-FILE-ERROR THRU 8200-EXIT.
+002100 3100-EXIT.
+002110     EXIT.
+
+002120 3150-INITIALIZE-CHILD-MASTER.
+002130     MOVE ZERO TO CM-CHILD-COUNT.
+002140     MOVE SPACES TO CM-LAST-UPDATE-DATE.
+002150     MOVE SPACES TO CM-LAST-UPDATE-TIME.
+002160     WRITE CHILD-MASTER-RECORD.
+002170     IF NOT WS-CHMSTR-OK
+002180         PERFORM 8200-FILE-ERROR THRU 8200-EXIT.
+002190 3150-EXIT.
+002200     EXIT.
+
+002210 3200-INCREMENT-CHILD2.
+002220     ADD CHILD-STEP(CHILD-IDX) TO CM-CHILD-COUNT
+002230         ON SIZE ERROR
+002240             PERFORM 8100-SIZE-ERROR THRU 8100-EXIT.
+002250 3200-EXIT.
+002260     EXIT.
+
+002270*----------------------------------------------------------------
+002280* 3300-REWRITE-CHILD-MASTER - CHILD-COUNT(CHILD-IDX), THE
+002290*                             CALLER-VISIBLE OUTPUT, IS ONLY SET
+002300*                             ONCE THE REWRITE HAS ACTUALLY
+002310*                             LANDED - A CALLER MUST NEVER SEE A
+002320*                             COUNT THAT WAS NOT PERSISTED
+002330*----------------------------------------------------------------
+002340 3300-REWRITE-CHILD-MASTER.
+002350     ACCEPT CM-LAST-UPDATE-DATE FROM DATE.
+002360     ACCEPT CM-LAST-UPDATE-TIME FROM TIME.
+002370     REWRITE CHILD-MASTER-RECORD.
+002380     IF WS-CHMSTR-OK
+002390         MOVE CM-CHILD-COUNT TO CHILD-COUNT(CHILD-IDX)
+002400     ELSE
+002410         PERFORM 8200-FILE-ERROR THRU 8200-EXIT.
+002420 3300-EXIT.
+002430     EXIT.
+
+002440*----------------------------------------------------------------
+002450* 3400-WRITE-AUDIT-RECORD - LOG WHO CHANGED CHILD2, THE
+002460*                           BEFORE/AFTER VALUES AND WHEN
+002470*----------------------------------------------------------------
+002480 3400-WRITE-AUDIT-RECORD.
+002490     MOVE PARENT-ID TO AUD-PARENT-ID.
+002500     MOVE CHILD-NUMBER(CHILD-IDX) TO AUD-CHILD-NUMBER.
+002510     MOVE WS-OLD-CHILD2 TO AUD-OLD-CHILD2.
+002520     MOVE CM-CHILD-COUNT TO AUD-NEW-CHILD2.
+002530     MOVE CALLING-JOB TO AUD-CALLING-JOB.
+002540     ACCEPT AUD-AUDIT-DATE FROM DATE.
+002550     ACCEPT AUD-AUDIT-TIME FROM TIME.
+002560     WRITE AUDIT-RECORD.
+002570     IF NOT WS-AUDTRL-OK
+002580         PERFORM 8200-FILE-ERROR THRU 8200-EXIT.
+002590 3400-EXIT.
+002600     EXIT.
+
+002610*----------------------------------------------------------------
+002620* 8000-INVALID-DATA
+002630*----------------------------------------------------------------
+002640 8000-INVALID-DATA.
+002650     SET CHILD-ENTRY-INVALID-DATA(CHILD-IDX) TO TRUE.
+002660     SET RETURN-STATUS-INVALID-DATA TO TRUE.
+002670 8000-EXIT.
+002680     EXIT.
+
+002690*----------------------------------------------------------------
+002700* 8100-SIZE-ERROR
+002710*----------------------------------------------------------------
+002720 8100-SIZE-ERROR.
+002730     SET CHILD-ENTRY-SIZE-ERROR(CHILD-IDX) TO TRUE.
+002740     IF NOT RETURN-STATUS-INVALID-DATA
+002750         SET RETURN-STATUS-SIZE-ERROR TO TRUE.
+002760 8100-EXIT.
+002770     EXIT.
+
+002780*----------------------------------------------------------------
+002790* 8200-FILE-ERROR - A REAL I-O FAILURE, NOT A BUSINESS-DATA
+002800*                   REJECTION.  ALWAYS THE WORST STATUS.  SAVES
+002810*                   THE FAILING CHILD-IDX SO THE MAINLINE'S
+002820*                   NOT-PROCESSED SWEEP KNOWS WHERE TO START.
+002830*----------------------------------------------------------------
+002840 8200-FILE-ERROR.
+002850     SET RETURN-STATUS-FILE-ERROR TO TRUE.
+002860     SET WS-FILE-ERROR-IDX TO CHILD-IDX.
+002870 8200-EXIT.
+002880     EXIT.
+
+002890 9000-CLOSE-FILES.
+002900     CLOSE CHILD-MASTER.
+002910     CLOSE AUDIT-TRAIL.
+002920 9000-EXIT.
+002930     EXIT.
